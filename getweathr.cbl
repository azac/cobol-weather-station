@@ -0,0 +1,439 @@
+       identification division.
+       program-id. getweathr.
+
+      *> fetches the current conditions for one resolved location
+      *> from the weather-api and appends the result to the shared
+      *> weather-history file. pulled out of weather.cbl so the
+      *> single-site run and the multi-site batch driver both call
+      *> the same code instead of keeping two copies in step.
+      *>
+      *> the api call is retried a few times with a short pause
+      *> between attempts; if it still hasn't come back with usable
+      *> data, the most recent matching record in the weather-history
+      *> file is reported instead, tagged stale, rather than aborting
+      *> the run.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+
+           select tempfile-for-weather
+               assign to tempfile-for-weather-name
+               file status is tempfile-for-weather-status
+               organization is line sequential.
+
+           select weather-history-file
+               assign to weather-history-file-name
+               file status is weather-history-file-status
+               organization is line sequential.
+
+           select weather-alert-file
+               assign to weather-alert-file-name
+               file status is weather-alert-file-status
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  tempfile-for-weather.
+       01  tempfile-for-weather-record    pic x(255).
+
+       fd  weather-history-file.
+       copy wthrhist.
+
+       fd  weather-alert-file.
+       copy wthralrt.
+
+       working-storage section.
+
+       01  weather-api-key                pic x(255).
+       01  weather-base-url               pic x(255).
+
+       01  request-url                    pic x(1024).
+
+       01  tempfile-for-weather-name      pic x(64) value './data2.tmp'.
+       01  tempfile-for-weather-status    pic x(2).
+
+       01  weather-history-file-name      pic x(64)
+                                          value './weather-history.dat'.
+       01  weather-history-file-status    pic x(2).
+
+       01  current-timestamp              pic x(21).
+
+       01  max-fetch-attempts             pic 9(2) value 3.
+       01  fetch-attempt-count            pic 9(2) value 0.
+       01  fetch-success-flag             pic x(1) value 'N'.
+
+       01  found-history-flag             pic x(1) value 'N'.
+       01  found-timestamp                pic x(14).
+
+       01  weather-alert-file-name        pic x(64)
+                                          value './weather-alerts.dat'.
+       01  weather-alert-file-status      pic x(2).
+
+      *> severe weather thresholds. the numbers are last touched
+      *> whenever ops changes the alerting policy; there is no config
+      *> file for these since, unlike the api key, they rarely change
+      *> and are easier to review in source.
+       01  high-wind-threshold-k          pic 9(3)v9(1) value 50.0.
+       01  high-wind-threshold-text       pic x(08)     value "50.0".
+       01  freezing-threshold-c           pic s9(3)v9(1) value 0.0.
+       01  freezing-threshold-text        pic x(08)     value "0.0".
+       01  heavy-precip-threshold         pic 9(3)v9(1) value 25.0.
+       01  heavy-precip-threshold-text    pic x(08)     value "25.0".
+
+       01  alert-celsius-num              pic s9(3)v9(1).
+       01  alert-windspeed-num            pic s9(3)v9(1).
+       01  alert-precip-num               pic s9(3)v9(1).
+
+       01  current-alert-type             pic x(12).
+       01  current-alert-value            pic x(08).
+       01  current-alert-threshold        pic x(08).
+
+       01  notify-command                 pic x(255).
+       01  notify-env-value               pic x(255).
+
+      *> output unit conversion. the weather-api always comes back in
+      *> celsius/km-h; each site's preferred display units are
+      *> applied here rather than re-fetching in a different unit.
+       01  display-temp-num               pic s9(3)v9(1).
+       01  display-temp-edited            pic -(3)9.9.
+       01  display-temp-label             pic x(1).
+
+       01  display-speed-num              pic s9(5)v9(1).
+       01  display-speed-edited           pic -(4)9.9.
+       01  display-speed-label            pic x(4).
+
+       linkage section.
+
+       01  gw-location                    pic x(255).
+       01  gw-temp-unit                   pic x(1).
+       01  gw-speed-unit                  pic x(1).
+       01  gw-weather-result              pic x(1024).
+       01  gw-status                      pic x(1).
+
+       copy wthrcols.
+
+       procedure division using gw-location gw-temp-unit gw-speed-unit
+                                 gw-weather-result
+                                 gw-status weather-columns.
+
+       start-getweathr.
+
+           call 'configld' using weather-api-key weather-base-url.
+
+           move
+               function concatenate(
+                           "curl -s '";
+                           function trim(weather-base-url);
+                           "?q=";
+                           function trim(gw-location);
+                           "&format=csv&num_of_days=0&show_comments=no&key=";
+                           function trim(weather-api-key);
+                           "' >data2.tmp")
+               to request-url.
+
+           move 0   to fetch-attempt-count.
+           move 'N' to fetch-success-flag.
+
+           perform fetch-weather-once
+               until fetch-success-flag = 'Y'
+                  or fetch-attempt-count >= max-fetch-attempts.
+
+           if fetch-success-flag = 'Y'
+               perform convert-display-units
+               perform build-weather-result
+               move 'S' to gw-status
+               perform append-weather-history
+               perform check-severe-weather-thresholds
+           else
+               perform fall-back-to-history
+           end-if.
+
+           goback.
+
+
+       fetch-weather-once.
+
+           add 1 to fetch-attempt-count.
+
+           call "system" using function trim(request-url).
+
+           open input tempfile-for-weather
+
+           if tempfile-for-weather-status = '00'
+               read tempfile-for-weather
+                   at end
+                       continue
+                   not at end
+                       move spaces to weather-columns
+                       unstring tempfile-for-weather-record
+                           delimited by ',' into
+
+                                hour
+                                celsius
+                                weather-code
+                                weather-icon
+                                weather-desc
+                                windspeed-m
+                                windspeed-k
+                                winddir-d
+                                winddir-p
+                                precip
+                                humidity
+                                visibility
+                                pressure
+                                cloudcover
+
+                       perform validate-weather-fields
+               end-read
+               close tempfile-for-weather
+           end-if.
+
+           call "system" using "rm -f data2.tmp".
+
+           if fetch-success-flag = 'N'
+              and fetch-attempt-count < max-fetch-attempts
+               call "system" using "sleep 2"
+           end-if.
+
+
+       validate-weather-fields.
+
+           if function test-numval(celsius) = 0
+              and function test-numval(windspeed-k) = 0
+              and function test-numval(humidity) = 0
+              and function test-numval(pressure) = 0
+              and function test-numval(cloudcover) = 0
+              and function test-numval(precip) = 0
+               move 'Y' to fetch-success-flag
+           else
+               display "ERROR: weather-api returned non-numeric reply: "
+                        function trim(tempfile-for-weather-record)
+           end-if.
+
+
+       convert-display-units.
+
+           if gw-temp-unit = 'F'
+               compute display-temp-num =
+                   (function numval(celsius) * 9 / 5) + 32
+               move 'F' to display-temp-label
+           else
+               move function numval(celsius) to display-temp-num
+               move 'C' to display-temp-label
+           end-if.
+           move display-temp-num to display-temp-edited.
+
+           if gw-speed-unit = 'M'
+               compute display-speed-num =
+                   function numval(windspeed-k) * 0.621371
+               move "mph" to display-speed-label
+           else
+               move function numval(windspeed-k) to display-speed-num
+               move "km/h" to display-speed-label
+           end-if.
+           move display-speed-num to display-speed-edited.
+
+
+       build-weather-result.
+
+           move
+               function concatenate(
+                           function trim(display-temp-edited);
+                           "Â°";
+                           function trim(display-temp-label);
+                           ", ";
+                           function trim(weather-desc);
+                           ". Wind: ";
+                           function trim(display-speed-edited);
+                           function trim(display-speed-label);
+                           ", Humidity: ";
+                           function trim(humidity);
+                           "%, Pressure: ";
+                           function trim(pressure);
+                           "hPA.")
+               to gw-weather-result.
+
+
+       append-weather-history.
+
+           move function current-date to current-timestamp.
+
+           move spaces to weather-history-record.
+           move current-timestamp(1:14) to wh-timestamp.
+           move gw-location             to wh-location.
+           move celsius                 to wh-celsius.
+           move weather-desc            to wh-weather-desc.
+           move windspeed-k             to wh-windspeed-k.
+           move humidity                to wh-humidity.
+           move pressure                to wh-pressure.
+           move cloudcover              to wh-cloudcover.
+           move precip                  to wh-precip.
+
+           open extend weather-history-file.
+
+           if weather-history-file-status = '05' or
+              weather-history-file-status = '35'
+               open output weather-history-file
+           end-if.
+
+           if weather-history-file-status = '00'
+               write weather-history-record
+               close weather-history-file
+           else
+               display "WARNING: could not open "
+                        function trim(weather-history-file-name)
+                        " status " weather-history-file-status
+                        " - history not recorded for "
+                        function trim(gw-location)
+           end-if.
+
+
+       fall-back-to-history.
+
+           move 'N' to found-history-flag.
+
+           open input weather-history-file.
+
+           if weather-history-file-status = '00'
+               perform scan-history-for-location
+                   until weather-history-file-status <> '00'
+               close weather-history-file
+           end-if.
+
+           if found-history-flag = 'Y'
+               move 'L' to gw-status
+               move found-timestamp to wh-timestamp
+               perform convert-display-units
+               move
+                   function concatenate(
+                               function trim(display-temp-edited);
+                               "Â°";
+                               function trim(display-temp-label);
+                               ", ";
+                               function trim(weather-desc);
+                               ". Wind: ";
+                               function trim(display-speed-edited);
+                               function trim(display-speed-label);
+                               ", Humidity: ";
+                               function trim(humidity);
+                               "%, Pressure: ";
+                               function trim(pressure);
+                               "hPA. (STALE - last seen ";
+                               function trim(wh-timestamp);
+                               ")")
+                   to gw-weather-result
+           else
+               move 'F' to gw-status
+               move
+                   function concatenate(
+                               "NO DATA AVAILABLE for ";
+                               function trim(gw-location))
+                   to gw-weather-result
+           end-if.
+
+
+       scan-history-for-location.
+
+           read weather-history-file
+               at end
+                   continue
+               not at end
+                   if function trim(wh-location) = function trim(gw-location)
+                       move 'Y'            to found-history-flag
+                       move wh-timestamp   to found-timestamp
+                       move wh-celsius     to celsius
+                       move wh-weather-desc to weather-desc
+                       move wh-windspeed-k to windspeed-k
+                       move wh-humidity    to humidity
+                       move wh-pressure    to pressure
+                       move wh-cloudcover  to cloudcover
+                       move wh-precip      to precip
+                   end-if
+           end-read.
+
+       check-severe-weather-thresholds.
+
+           move function numval(celsius)    to alert-celsius-num.
+           move function numval(windspeed-k) to alert-windspeed-num.
+           move function numval(precip)     to alert-precip-num.
+
+           if alert-windspeed-num >= high-wind-threshold-k
+               move "HIGH-WIND"           to current-alert-type
+               move windspeed-k           to current-alert-value
+               move high-wind-threshold-text to current-alert-threshold
+               perform write-weather-alert
+           end-if.
+
+           if alert-celsius-num <= freezing-threshold-c
+               move "FREEZING"            to current-alert-type
+               move celsius               to current-alert-value
+               move freezing-threshold-text to current-alert-threshold
+               perform write-weather-alert
+           end-if.
+
+           if alert-precip-num >= heavy-precip-threshold
+               move "HEAVY-PRECIP"        to current-alert-type
+               move precip                to current-alert-value
+               move heavy-precip-threshold-text to current-alert-threshold
+               perform write-weather-alert
+           end-if.
+
+
+       write-weather-alert.
+
+           move function current-date to current-timestamp.
+
+           move spaces to weather-alert-record.
+           move current-timestamp(1:14) to wa-timestamp.
+           move gw-location             to wa-location.
+           move current-alert-type      to wa-alert-type.
+           move current-alert-value     to wa-value.
+           move current-alert-threshold to wa-threshold.
+
+           open extend weather-alert-file.
+
+           if weather-alert-file-status = '05' or
+              weather-alert-file-status = '35'
+               open output weather-alert-file
+           end-if.
+
+           if weather-alert-file-status = '00'
+               write weather-alert-record
+               close weather-alert-file
+           else
+               display "WARNING: could not open "
+                        function trim(weather-alert-file-name)
+                        " status " weather-alert-file-status
+                        " - alert not recorded for "
+                        function trim(gw-location)
+           end-if.
+
+           display "ALERT: " function trim(current-alert-type)
+                    " at " function trim(gw-location)
+                    " - value " function trim(current-alert-value)
+                    " threshold " function trim(current-alert-threshold).
+
+      *> the alert type is one of our own literal constants, but the
+      *> location text comes from ip-api.com (or a hand-edited
+      *> LOCATIONS.DAT entry) and cannot be trusted inside a quoted
+      *> shell argument - pass both through the environment instead
+      *> of splicing them into the command line.
+           move function trim(current-alert-type) to notify-env-value.
+           display "ALERT_TYPE"     upon environment-name.
+           display notify-env-value upon environment-value.
+
+           move function trim(gw-location) to notify-env-value.
+           display "ALERT_LOCATION" upon environment-name.
+           display notify-env-value upon environment-value.
+
+           move "./notify-alert.sh >/dev/null 2>&1" to notify-command.
+
+           call "system" using function trim(notify-command).
+
+
+       end program getweathr.
