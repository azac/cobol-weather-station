@@ -0,0 +1,81 @@
+       identification division.
+       program-id. auditlog.
+
+      *> appends one run-level audit record (timestamp, resolved
+      *> location, the location/weather step statuses, the job's
+      *> return-value and an overall success/failure flag) to
+      *> weather-audit.dat. called both from the normal end of a run
+      *> and from checkfilestatus right before it stops a run, so
+      *> every run - good or bad - leaves a trace without anyone
+      *> having to have watched the console at the time.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+
+           select weather-audit-file
+               assign to weather-audit-file-name
+               file status is weather-audit-file-status
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  weather-audit-file.
+       copy wthraudt.
+
+       working-storage section.
+
+       01  weather-audit-file-name        pic x(64)
+                                          value './weather-audit.dat'.
+       01  weather-audit-file-status      pic x(2).
+
+       01  current-timestamp              pic x(21).
+
+       linkage section.
+
+       01  al-location                    pic x(255).
+       01  al-loc-status                  pic x(2).
+       01  al-wthr-status                 pic x(1).
+       01  al-return-value                pic 9(8) comp.
+       01  al-result-flag                 pic x(1).
+
+       procedure division using al-location al-loc-status al-wthr-status
+                                 al-return-value al-result-flag.
+
+       start-auditlog.
+
+           move function current-date to current-timestamp.
+
+           move spaces to audit-record.
+           move current-timestamp(1:14) to au-timestamp.
+           move al-location              to au-location.
+           move al-loc-status             to au-loc-status.
+           move al-wthr-status            to au-wthr-status.
+           move al-return-value           to au-return-value.
+           move al-result-flag            to au-result-flag.
+
+           open extend weather-audit-file.
+
+           if weather-audit-file-status = '05' or
+              weather-audit-file-status = '35'
+               open output weather-audit-file
+           end-if.
+
+           if weather-audit-file-status = '00'
+               write audit-record
+               close weather-audit-file
+           else
+               display "WARNING: could not open "
+                        function trim(weather-audit-file-name)
+                        " status " weather-audit-file-status
+                        " - audit record not recorded for "
+                        function trim(al-location)
+           end-if.
+
+           goback.
+
+       end program auditlog.
