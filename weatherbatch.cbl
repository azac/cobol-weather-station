@@ -0,0 +1,122 @@
+       identification division.
+       program-id. weatherbatch.
+
+      *> multi-site batch driver. reads the locations master file
+      *> (one site per line) and, for each site, builds the location
+      *> string the same way get-location does in weather.cbl, then
+      *> calls getweathr to fetch that site's current conditions.
+      *> all of the sites are rolled up into one consolidated report
+      *> instead of running weather.cbl five separate times.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+
+           select locations-file
+               assign to locations-file-name
+               file status is locations-file-status
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  locations-file.
+       01  locations-record               pic x(255).
+
+       working-storage section.
+
+       01  locations-file-name            pic x(64) value './LOCATIONS.DAT'.
+       01  locations-file-status          pic x(2).
+
+       01  more-locations                 pic x(1) value 'Y'.
+
+       01  site-columns.
+           03  site-name                  pic x(30).
+           03  site-city                  pic x(100).
+           03  site-region                pic x(100).
+           03  site-temp-unit             pic x(1).
+           03  site-speed-unit            pic x(1).
+
+       01  location                       pic x(255).
+       01  weather-result                 pic x(1024).
+       01  weather-status                 pic x(1).
+
+       01  batch-return-value             pic 9(8) comp value zeroes.
+       01  batch-result-flag              pic x(1) value 'S'.
+       01  no-location                    pic x(255) value spaces.
+
+       copy wthrcols.
+
+       procedure division.
+
+
+       run-batch.
+
+           display "=== multi-site weather batch report ===".
+
+           open input locations-file
+
+           call 'checkfilestatus' using locations-file-name
+                                         locations-file-status
+                                         no-location batch-return-value
+
+           perform process-one-site until more-locations = 'N'
+
+           close locations-file
+
+           goback.
+
+
+       process-one-site.
+
+           read locations-file
+               at end
+                   move 'N' to more-locations
+               not at end
+                   perform resolve-and-report-site
+           end-read.
+
+
+       resolve-and-report-site.
+
+           move spaces to site-columns.
+
+           unstring locations-record delimited by ',' into
+                    site-name
+                    site-city
+                    site-region
+                    site-temp-unit
+                    site-speed-unit
+
+           move
+               function concatenate(
+                           function trim(site-city);
+                           ",";
+                           function trim(site-region))
+               to location
+
+           call 'getweathr' using location site-temp-unit site-speed-unit
+                                   weather-result weather-status
+                                   weather-columns
+
+           display function trim(site-name) ": "
+                    function trim(location) " - "
+                    function trim(weather-result).
+
+           if weather-status = 'F'
+               move 'N' to batch-result-flag
+               move 8   to batch-return-value
+           else
+               move 'S' to batch-result-flag
+               move 0   to batch-return-value
+           end-if.
+
+           call 'auditlog' using location locations-file-status
+                                 weather-status batch-return-value
+                                 batch-result-flag.
+
+
+       end program weatherbatch.
