@@ -12,10 +12,9 @@
                file status is tempfile-for-location-status
                organization is line sequential.
 
-
-           select tempfile-for-weather
-               assign to tempfile-for-weather-name
-               file status is tempfile-for-weather-status
+           select checkpoint-file
+               assign to checkpoint-file-name
+               file status is checkpoint-file-status
                organization is line sequential.
 
        data division.
@@ -25,74 +24,157 @@
        fd  tempfile-for-location.
        01  tempfile-for-location-record   pic x(255).
 
-       fd  tempfile-for-weather.
-       01  tempfile-for-weather-record    pic x(255).
+       fd  checkpoint-file.
+       copy wthrckpt.
 
        working-storage section.
 
-       01  weather-api-key                pic x(255) 
-                                          value "pksfrqzus63xbb34yt4dt5vq".
-
        01  location                       pic x(255).
-       01  request-url                    pic x(1024).
 
        01  return-value                   pic 9(8) comp value zeroes.
 
        01  tempfile-for-location-name     pic x(64) value './data.tmp'.
        01  tempfile-for-location-status   pic x(2).
 
-       01  tempfile-for-weather-name      pic x(64) value './data2.tmp'.
-       01  tempfile-for-weather-status    pic x(2).
+       01  weather-result                 pic x(1024).
+       01  weather-status                 pic x(1).
+
+       01  default-temp-unit              pic x(1) value 'C'.
+       01  default-speed-unit             pic x(1) value 'K'.
+
+       01  run-result-flag                pic x(1) value 'S'.
+       01  no-wthr-status                 pic x(1) value space.
+
+      *> checkpoint/restart across get-location and get-weather. a
+      *> rerun of this program inside the same batch window picks the
+      *> resolved location back up from
+      *> weather-restart.dat instead of repeating the ip-api.com
+      *> lookup; the checkpoint is cleared once a run finishes with a
+      *> usable weather reading so the next new batch window starts
+      *> clean.
+       01  checkpoint-file-name           pic x(64)
+                                          value './weather-restart.dat'.
+       01  checkpoint-file-status         pic x(2).
+       01  checkpoint-window-minutes      pic 9(4) value 240.
+       01  checkpoint-found-flag          pic x(1) value 'N'.
+       01  current-timestamp              pic x(21).
+
+       01  ck-date-part                   pic 9(8).
+       01  ck-time-part                   pic 9(6).
+       01  ck-hour                        pic 9(2).
+       01  ck-minute                      pic 9(2).
+       01  now-date-part                  pic 9(8).
+       01  now-time-part                  pic 9(6).
+       01  now-hour                       pic 9(2).
+       01  now-minute                     pic 9(2).
+       01  elapsed-days                   pic s9(9) comp.
+       01  elapsed-minutes                pic s9(9) comp.
+
+       copy loccols.
+       copy wthrcols.
+
+       procedure division.
+
+
+       start-weather.
+
+           perform check-for-checkpoint.
+
+           if checkpoint-found-flag = 'N'
+               perform get-location
+           end-if.
+
+           perform get-weather.
+
+           perform finish-run.
+
+           goback.
+
+
+       check-for-checkpoint.
+
+           move 'N' to checkpoint-found-flag.
+
+           open input checkpoint-file.
+
+           if checkpoint-file-status = '00'
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       perform evaluate-checkpoint-age
+               end-read
+               close checkpoint-file
+           end-if.
 
-       01  weather-result pic x(1024).
 
-       01  location-columns.
+       evaluate-checkpoint-age.
 
-           03  replystatus     pic x(100).
-           03  country-name    pic x(100).
-           03  country-code    pic x(100).
-           03  region-code     pic x(100).
-           03  region-name     pic x(100).
-           03  city-name       pic x(100).
-           03  zipcode         pic x(100).
-           03  latitude        pic x(100).
-           03  longitude       pic x(100).
-           03  timezone        pic x(100).
-           03  org-name        pic x(100).
-           03  isp-name        pic x(100).
-           03  as-number-name  pic x(100).
-           03  dns-server      pic x(100).
+           move function current-date to current-timestamp.
 
+           move ck-timestamp(1:8)       to ck-date-part.
+           move ck-timestamp(9:6)       to ck-time-part.
+           move ck-time-part(1:2)       to ck-hour.
+           move ck-time-part(3:2)       to ck-minute.
 
-       01  weather-columns.
+           move current-timestamp(1:8)  to now-date-part.
+           move current-timestamp(9:6)  to now-time-part.
+           move now-time-part(1:2)      to now-hour.
+           move now-time-part(3:2)      to now-minute.
 
-           03  hour            pic x(100).
-           03  celsius         pic x(100).
-           03  weather-code    pic x(100).
-           03  weather-icon    pic x(100).
-           03  weather-desc    pic x(100).
-           03  windspeed-m     pic x(100).
-           03  windspeed-k     pic x(100).
-           03  winddir-d       pic x(100).
-           03  winddir-p       pic x(100).
-           03  precip          pic x(100).
-           03  humidity        pic x(100).
-           03  visibility      pic x(100).
-           03  pressure        pic x(100).
-           03  cloudcover      pic x(100).
+           compute elapsed-days =
+               function integer-of-date(now-date-part)
+               - function integer-of-date(ck-date-part).
 
+           compute elapsed-minutes =
+               (elapsed-days * 1440)
+               + (now-hour * 60 + now-minute)
+               - (ck-hour * 60 + ck-minute).
 
+           if elapsed-minutes >= 0
+              and elapsed-minutes <= checkpoint-window-minutes
+               move ck-location to location
+               move 'Y' to checkpoint-found-flag
+               display "Resuming from checkpoint: " function trim(location)
+           end-if.
 
-        procedure division.
 
+       save-checkpoint.
 
-        get-location.
+           move function current-date to current-timestamp.
+
+           move spaces to checkpoint-record.
+           move current-timestamp(1:14) to ck-timestamp.
+           move location                to ck-location.
+
+           open output checkpoint-file.
+
+           if checkpoint-file-status = '00'
+               write checkpoint-record
+               close checkpoint-file
+           else
+               display "WARNING: could not open "
+                        function trim(checkpoint-file-name)
+                        " status " checkpoint-file-status
+                        " - checkpoint not saved for "
+                        function trim(location)
+           end-if.
+
+
+       clear-checkpoint.
+
+           call "system" using "rm -f ./weather-restart.dat".
+
+
+       get-location.
 
            call "system" using "curl -s http://ip-api.com/csv>data.tmp".
 
            open input tempfile-for-location
 
-           call 'checkfilestatus' using tempfile-for-location-name tempfile-for-location-status
+           call 'checkfilestatus' using tempfile-for-location-name
+                                         tempfile-for-location-status
+                                         location return-value
 
            read tempfile-for-location
 
@@ -113,146 +195,59 @@
                     as-number-name
                     dns-server
 
-            move 
-                function concatenate(
-                            function trim(city-name);
-                            ",";
-                            function trim(country-name)) 
-                to location.
+           perform validate-location.
+
+           move
+               function concatenate(
+                           function trim(city-name);
+                           ",";
+                           function trim(country-name))
+               to location.
+
+           display "Location: " function trim(location).
+
+           close tempfile-for-location.
+
+           call "system" using "rm data.tmp".
+
+           perform save-checkpoint.
+
+
+       validate-location.
+
+           if function trim(replystatus) <> "success"
+               display "ERROR: ip-api lookup rejected reply: "
+                        function trim(tempfile-for-location-record)
+               close tempfile-for-location
+               call "system" using "rm -f data.tmp"
+               move 8 to return-value
+               call 'auditlog' using location tempfile-for-location-status
+                                     no-wthr-status return-value 'N'
+               stop run
+           end-if.
+
+
+       get-weather.
+
+           call 'getweathr' using location default-temp-unit
+                                   default-speed-unit weather-result
+                                   weather-status weather-columns.
+
 
-            display "Location: " function trim(location). 
+       finish-run.
 
-            close tempfile-for-location.
+           display function trim(weather-result).
 
-            call "system" using "rm data.tmp".
+           if weather-status = 'F'
+               move 'N' to run-result-flag
+               move 8 to return-value
+           else
+               move 'S' to run-result-flag
+               perform clear-checkpoint
+           end-if.
 
+           call 'auditlog' using location tempfile-for-location-status
+                                 weather-status return-value run-result-flag.
 
-        get-weather.
 
-            move
-                function concatenate(
-                            "curl -s 'http://api.worldweatheronline.com/free/v1/weather.ashx?q=";
-                            function trim(location);
-                            "&format=csv&num_of_days=0&show_comments=no&key=";
-                            function trim(weather-api-key);
-                            "' >data2.tmp")
-                to request-url.
-
-            call "system" using function trim(request-url).
-
-            open input tempfile-for-weather
-           
-            call 'checkfilestatus' using tempfile-for-weather-name tempfile-for-weather-status
-
-            read tempfile-for-weather
-
-            unstring tempfile-for-weather-record delimited by ',' into
-
-                     hour   
-                     celsius  
-                     weather-code 
-                     weather-icon  
-                     weather-desc 
-                     windspeed-m  
-                     windspeed-k 
-                     winddir-d  
-                     winddir-p 
-                     precip  
-                     humidity  
-                     visibility   
-                     pressure 
-                     cloudcover    
-
-            move
-                function concatenate(
-                            function trim(celsius);
-                            "Â°C, ";
-                            function trim(weather-desc);
-                            ". Humidity: ";
-                            function trim(humidity);
-                            "%, Pressure: ";
-                            function trim(pressure);
-                            "hPA.") 
-                to weather-result;
-
-            close tempfile-for-weather.
-
-            call "system" using "rm data2.tmp".
-
-
-        display function trim(weather-result).
-
-
-        *> helper function for file status from: 
-        *> http://sourceforge.net/p/open-cobol/discussion/2526793/thread/1183a23c/
-
-        identification division.
-        program-id. checkfilestatus.
-
-        data division.
-
-        working-storage section.
-
-        01  status-message pic x(72).
-        01  display-message pic x(72) value spaces.
-
-        linkage section.
-
-        01  file-name pic x(64).
-        01  file-status pic x(2).
-
-        procedure division using file-name file-status.
-
-        start-checkfilestatus.
-
-           if file-status = '00'
-               goback
-           end-if
-
-           evaluate file-status
-
-               when 00 move 'SUCCESS.' TO status-message   
-               when 02 move 'SUCCESS DUPLICATE.' TO status-message 
-               when 04 move 'SUCCESS INCOMPLETE.' TO status-message 
-               when 05 move 'SUCCESS OPTIONAL.' TO status-message 
-               when 07 move 'SUCCESS NO UNIT.' TO status-message 
-               when 10 move 'END OF FILE.' TO status-message 
-               when 14 move 'OUT OF KEY RANGE.' TO status-message 
-               when 21 move 'KEY INVALID.' TO status-message 
-               when 22 move 'KEY EXISTS.' TO status-message 
-               when 23 move 'KEY NOT EXISTS.' TO status-message 
-               when 30 move 'PERMANENT ERROR.' TO status-message 
-               when 31 move 'INCONSISTENT FILENAME.' TO status-message 
-               when 34 move 'BOUNDARY VIOLATION.' TO status-message 
-               when 35 move 'FILE NOT FOUND.' TO status-message 
-               when 37 move 'PERMISSION DENIED.' TO status-message 
-               when 38 move 'CLOSED WITH LOCK.' TO status-message 
-               when 39 move 'CONFLICT ATTRIBUTE.' TO status-message 
-               when 41 move 'ALREADY OPEN.' TO status-message 
-               when 42 move 'NOT OPEN.' TO status-message 
-               when 43 move 'READ NOT DONE.' TO status-message 
-               when 44 move 'RECORD OVERFLOW.' TO status-message 
-               when 46 move 'READ ERROR.' TO status-message 
-               when 47 move 'INPUT DENIED.' TO status-message 
-               when 48 move 'OUTPUT DENIED.' TO status-message 
-               when 49 move 'I/O DENIED.' TO status-message 
-               when 51 move 'RECORD LOCKED.' TO status-message 
-               when 52 move 'END-OF-PAGE.' TO status-message 
-               when 57 move 'I/O LINAGE.' TO status-message 
-               when 61 move 'FILE SHARING FAILURE.' TO status-message 
-               when 91 move 'FILE NOT AVAILABLE.' TO status-message 
-
-           end-evaluate
-
-           string 'ERROR ' delimited by size
-               file-name delimited by space
-               space delimited by size
-               status-message delimited by '.'
-               into display-message
-           display display-message
-           stop run
-           .
-
-      end program checkfilestatus.
-
-      end program weather.
\ No newline at end of file
+        end program weather.
