@@ -0,0 +1,109 @@
+       identification division.
+       program-id. configld.
+
+      *> loads the weather-api key and the provider base url out of
+      *> weather.cfg (plain KEY=VALUE lines) so ops can rotate the
+      *> key or swap to a backup provider without anyone touching
+      *> the source. if the config file is missing or a key isn't
+      *> set, the caller gets the shipped default so a bad config
+      *> degrades gracefully instead of aborting the run.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+
+           select config-file
+               assign to config-file-name
+               file status is config-file-status
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  config-file.
+       01  config-record                  pic x(255).
+
+       working-storage section.
+
+       01  config-file-name               pic x(64) value './weather.cfg'.
+       01  config-file-status             pic x(2).
+
+       01  more-config                    pic x(1) value 'Y'.
+
+       01  config-key                     pic x(40).
+       01  config-value                   pic x(255).
+       01  config-line-pointer            pic 9(4) comp.
+
+       01  default-api-key                pic x(255)
+                                          value "pksfrqzus63xbb34yt4dt5vq".
+       01  default-base-url               pic x(255)
+                                          value
+           "http://api.worldweatheronline.com/free/v1/weather.ashx".
+
+       linkage section.
+
+       01  cfg-api-key                    pic x(255).
+       01  cfg-base-url                   pic x(255).
+
+       procedure division using cfg-api-key cfg-base-url.
+
+       start-configld.
+
+           move default-api-key  to cfg-api-key.
+           move default-base-url to cfg-base-url.
+
+           move 'Y' to more-config.
+
+           open input config-file.
+
+           if config-file-status = '00'
+               perform read-one-config-line until more-config = 'N'
+               close config-file
+           end-if.
+
+           goback.
+
+
+       read-one-config-line.
+
+           read config-file
+               at end
+                   move 'N' to more-config
+               not at end
+                   perform apply-one-config-line
+           end-read.
+
+
+       apply-one-config-line.
+
+      *> split on the *first* '=' only and take the rest of the line
+      *> verbatim as the value - a plain two-field unstring would keep
+      *> consuming '=' delimiters and truncate a value (a backup
+      *> provider url with its own query-string '=') at the second one.
+           move spaces to config-key config-value.
+           move 1 to config-line-pointer.
+
+           unstring config-record delimited by '=' into config-key
+               with pointer config-line-pointer.
+
+           if config-line-pointer <= length of config-record
+               move config-record(config-line-pointer:) to config-value
+           end-if.
+
+           evaluate function trim(config-key)
+
+               when "APIKEY"
+                   move config-value to cfg-api-key
+
+               when "BASEURL"
+                   move config-value to cfg-base-url
+
+               when other
+                   continue
+
+           end-evaluate.
+
+       end program configld.
