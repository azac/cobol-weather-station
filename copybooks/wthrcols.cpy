@@ -0,0 +1,23 @@
+      *> weather-columns - the worldweatheronline csv fields, in order.
+      *> shared between weather.cbl, getweathr.cbl and weatherbatch.cbl
+      *> (getweathr.cbl's check-severe-weather-thresholds paragraph
+      *> reads the windspeed-k/precip fields straight out of this
+      *> layout) so the column order only has to change in one place
+      *> when a provider field changes.
+
+       01  weather-columns.
+
+           03  hour            pic x(100).
+           03  celsius         pic x(100).
+           03  weather-code    pic x(100).
+           03  weather-icon    pic x(100).
+           03  weather-desc    pic x(100).
+           03  windspeed-m     pic x(100).
+           03  windspeed-k     pic x(100).
+           03  winddir-d       pic x(100).
+           03  winddir-p       pic x(100).
+           03  precip          pic x(100).
+           03  humidity        pic x(100).
+           03  visibility      pic x(100).
+           03  pressure        pic x(100).
+           03  cloudcover      pic x(100).
