@@ -0,0 +1,23 @@
+      *> weather-history-record - one line per completed weather-api
+      *> call, appended to weather-history.dat. shared by every
+      *> program that writes or reads the history file, so the fd in
+      *> each of them lines up byte for byte.
+
+       01  weather-history-record.
+           03  wh-timestamp        pic x(14).
+           03  filler              pic x(01).
+           03  wh-location         pic x(255).
+           03  filler              pic x(01).
+           03  wh-celsius          pic x(06).
+           03  filler              pic x(01).
+           03  wh-weather-desc     pic x(30).
+           03  filler              pic x(01).
+           03  wh-windspeed-k      pic x(06).
+           03  filler              pic x(01).
+           03  wh-humidity         pic x(06).
+           03  filler              pic x(01).
+           03  wh-pressure         pic x(06).
+           03  filler              pic x(01).
+           03  wh-cloudcover       pic x(06).
+           03  filler              pic x(01).
+           03  wh-precip           pic x(06).
