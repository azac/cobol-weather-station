@@ -0,0 +1,20 @@
+      *> location-columns - the ip-api.com csv fields, in order.
+      *> used by weather.cbl's get-location paragraph to unstring the
+      *> geolocation lookup reply.
+
+       01  location-columns.
+
+           03  replystatus     pic x(100).
+           03  country-name    pic x(100).
+           03  country-code    pic x(100).
+           03  region-code     pic x(100).
+           03  region-name     pic x(100).
+           03  city-name       pic x(100).
+           03  zipcode         pic x(100).
+           03  latitude        pic x(100).
+           03  longitude       pic x(100).
+           03  timezone        pic x(100).
+           03  org-name        pic x(100).
+           03  isp-name        pic x(100).
+           03  as-number-name  pic x(100).
+           03  dns-server      pic x(100).
