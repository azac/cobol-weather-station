@@ -0,0 +1,16 @@
+      *> weather-alert-record - one line per severe-weather threshold
+      *> breach (high wind, freezing, heavy precip), appended to
+      *> weather-alerts.dat. shared by every program that writes or
+      *> reads the alert file, so the fd in each of them lines up
+      *> byte for byte.
+
+       01  weather-alert-record.
+           03  wa-timestamp        pic x(14).
+           03  filler              pic x(01).
+           03  wa-location         pic x(255).
+           03  filler              pic x(01).
+           03  wa-alert-type       pic x(12).
+           03  filler              pic x(01).
+           03  wa-value            pic x(08).
+           03  filler              pic x(01).
+           03  wa-threshold        pic x(08).
