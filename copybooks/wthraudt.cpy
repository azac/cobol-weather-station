@@ -0,0 +1,19 @@
+      *> audit-record - one line per run (timestamp, resolved
+      *> location, the location-step and weather-step statuses, the
+      *> job's return-value and an overall success/failure flag),
+      *> appended to weather-audit.dat. shared by every program that
+      *> writes or reads the audit file, so the fd in each of them
+      *> lines up byte for byte.
+
+       01  audit-record.
+           03  au-timestamp        pic x(14).
+           03  filler              pic x(01).
+           03  au-location         pic x(255).
+           03  filler              pic x(01).
+           03  au-loc-status       pic x(02).
+           03  filler              pic x(01).
+           03  au-wthr-status      pic x(01).
+           03  filler              pic x(01).
+           03  au-return-value     pic 9(08).
+           03  filler              pic x(01).
+           03  au-result-flag      pic x(01).
