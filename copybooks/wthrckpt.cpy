@@ -0,0 +1,10 @@
+      *> checkpoint-record - the one resolved location carried forward
+      *> between a get-location/get-weather run and a same-window
+      *> rerun of weather.cbl, so a rerun after a failed get-weather
+      *> does not have to burn another ip-api.com lookup. shared by
+      *> weather.cbl, the only program with a get-location step.
+
+       01  checkpoint-record.
+           03  ck-timestamp        pic x(14).
+           03  filler              pic x(01).
+           03  ck-location         pic x(255).
