@@ -0,0 +1,336 @@
+       identification division.
+       program-id. weatherrpt.
+
+      *> reads weather-history.dat back and rolls it up into a
+      *> daily summary (min/max/avg celsius, total precip, humidity
+      *> trend) per site per day, then rolls the daily summaries up
+      *> into a weekly summary per site. this is the only place this
+      *> system produces anything beyond the single "right now" line
+      *> weather.cbl displays.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+
+           select weather-history-file
+               assign to weather-history-file-name
+               file status is weather-history-file-status
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  weather-history-file.
+       copy wthrhist.
+
+       working-storage section.
+
+       01  weather-history-file-name      pic x(64)
+                                          value './weather-history.dat'.
+       01  weather-history-file-status    pic x(2).
+
+       01  more-history                   pic x(1) value 'Y'.
+
+       01  celsius-num                    pic s9(3)v9(1).
+       01  precip-num                     pic s9(5)v9(1).
+       01  humidity-num                   pic 9(3).
+
+       01  date-yyyymmdd                  pic 9(8).
+       01  date-year-part                 pic 9(4).
+       01  year-start-date                pic 9(8).
+       01  week-day-number                pic s9(9) comp.
+       01  week-year-start-number         pic s9(9) comp.
+       01  week-day-of-year                pic s9(5) comp.
+       01  week-number                    pic 9(2).
+
+       01  found-flag                     pic x(1).
+       01  table-index                    pic 9(4) comp.
+       01  daily-scan-index               pic 9(4) comp.
+       01  weekly-scan-index              pic 9(4) comp.
+
+       01  max-daily-entries               pic 9(4) value 300.
+       01  daily-entry-count               pic 9(4) comp value 0.
+
+       01  daily-table.
+           03  daily-entry occurs 300 times.
+               05  dt-location           pic x(255).
+               05  dt-date               pic x(8).
+               05  dt-count              pic 9(5) comp.
+               05  dt-celsius-min        pic s9(3)v9(1).
+               05  dt-celsius-max        pic s9(3)v9(1).
+               05  dt-celsius-sum        pic s9(7)v9(1).
+               05  dt-precip-sum         pic s9(7)v9(1).
+               05  dt-humidity-first     pic 9(3).
+               05  dt-humidity-last      pic 9(3).
+
+       01  max-weekly-entries              pic 9(4) value 100.
+       01  weekly-entry-count              pic 9(4) comp value 0.
+
+       01  weekly-table.
+           03  weekly-entry occurs 100 times
+                            indexed by weekly-idx.
+               05  wk-location           pic x(255).
+               05  wk-year                pic 9(4).
+               05  wk-week                pic 9(2).
+               05  wk-count               pic 9(5) comp.
+               05  wk-celsius-min         pic s9(3)v9(1).
+               05  wk-celsius-max         pic s9(3)v9(1).
+               05  wk-celsius-sum         pic s9(7)v9(1).
+               05  wk-precip-sum          pic s9(7)v9(1).
+               05  wk-humidity-first      pic 9(3).
+               05  wk-humidity-last       pic 9(3).
+
+       01  report-celsius-avg              pic -(3)9.9.
+       01  report-celsius-min              pic -(3)9.9.
+       01  report-celsius-max              pic -(3)9.9.
+       01  report-precip-total             pic zzz9.9.
+       01  report-trend                    pic x(8).
+
+       01  report-return-value             pic 9(8) comp value zeroes.
+       01  no-location                     pic x(255) value spaces.
+
+       procedure division.
+
+
+       run-report.
+
+           open input weather-history-file
+
+           call 'checkfilestatus' using weather-history-file-name
+                                         weather-history-file-status
+                                         no-location report-return-value
+
+           perform read-one-history-record until more-history = 'N'
+
+           close weather-history-file.
+
+           perform build-weekly-rollup
+               varying table-index from 1 by 1
+               until table-index > daily-entry-count.
+
+           perform print-daily-report.
+           perform print-weekly-report.
+
+           goback.
+
+
+       read-one-history-record.
+
+           read weather-history-file
+               at end
+                   move 'N' to more-history
+               not at end
+                   perform accumulate-daily-entry
+           end-read.
+
+
+       accumulate-daily-entry.
+
+           move function numval(wh-celsius)    to celsius-num.
+           move function numval(wh-precip)     to precip-num.
+           move function numval(wh-humidity)   to humidity-num.
+
+           move 'N' to found-flag.
+           move 0   to daily-scan-index.
+           perform find-matching-daily-entry
+               until found-flag = 'Y'
+                  or daily-scan-index >= daily-entry-count.
+
+           if found-flag = 'N'
+               if daily-entry-count < max-daily-entries
+                   add 1 to daily-entry-count
+                   move daily-entry-count to table-index
+                   move wh-location           to dt-location(table-index)
+                   move wh-timestamp(1:8)      to dt-date(table-index)
+                   move 0                      to dt-count(table-index)
+                   move celsius-num            to dt-celsius-min(table-index)
+                   move celsius-num            to dt-celsius-max(table-index)
+                   move 0                      to dt-celsius-sum(table-index)
+                   move 0                      to dt-precip-sum(table-index)
+                   move humidity-num           to dt-humidity-first(table-index)
+                   move 'Y' to found-flag
+               else
+                   display "WARNING: daily summary table full, dropping entry for "
+                            function trim(wh-location) " " wh-timestamp(1:8)
+               end-if
+           end-if.
+
+           if found-flag = 'Y'
+               add 1           to dt-count(table-index)
+               add celsius-num  to dt-celsius-sum(table-index)
+               add precip-num   to dt-precip-sum(table-index)
+               move humidity-num to dt-humidity-last(table-index)
+
+               if celsius-num < dt-celsius-min(table-index)
+                   move celsius-num to dt-celsius-min(table-index)
+               end-if
+
+               if celsius-num > dt-celsius-max(table-index)
+                   move celsius-num to dt-celsius-max(table-index)
+               end-if
+           end-if.
+
+
+       find-matching-daily-entry.
+
+           add 1 to daily-scan-index.
+
+           if dt-location(daily-scan-index) = wh-location
+              and dt-date(daily-scan-index) = wh-timestamp(1:8)
+               move 'Y'            to found-flag
+               move daily-scan-index to table-index
+           end-if.
+
+
+       build-weekly-rollup.
+
+           move dt-date(table-index) to date-yyyymmdd.
+
+           move date-yyyymmdd(1:4) to date-year-part.
+           compute year-start-date = date-year-part * 10000 + 0101.
+
+           compute week-day-number = function integer-of-date(date-yyyymmdd).
+           compute week-year-start-number =
+               function integer-of-date(year-start-date).
+           compute week-day-of-year =
+               week-day-number - week-year-start-number + 1.
+           compute week-number = ((week-day-of-year - 1) / 7) + 1.
+
+           move 'N' to found-flag.
+           move 0   to weekly-scan-index.
+           perform find-matching-weekly-entry
+               until found-flag = 'Y'
+                  or weekly-scan-index >= weekly-entry-count.
+
+           if found-flag = 'N'
+               if weekly-entry-count < max-weekly-entries
+                   add 1 to weekly-entry-count
+                   set weekly-idx to weekly-entry-count
+                   move dt-location(table-index)   to wk-location(weekly-idx)
+                   move date-yyyymmdd(1:4)         to wk-year(weekly-idx)
+                   move week-number                to wk-week(weekly-idx)
+                   move 0                          to wk-count(weekly-idx)
+                   move dt-celsius-min(table-index) to wk-celsius-min(weekly-idx)
+                   move dt-celsius-max(table-index) to wk-celsius-max(weekly-idx)
+                   move 0                          to wk-celsius-sum(weekly-idx)
+                   move 0                          to wk-precip-sum(weekly-idx)
+                   move dt-humidity-first(table-index) to wk-humidity-first(weekly-idx)
+                   move 'Y' to found-flag
+               else
+                   display "WARNING: weekly summary table full, dropping entry for "
+                            function trim(dt-location(table-index)) " "
+                            date-yyyymmdd(1:4) "-W" week-number
+               end-if
+           end-if.
+
+           if found-flag = 'Y'
+               add dt-count(table-index)       to wk-count(weekly-idx)
+               add dt-celsius-sum(table-index) to wk-celsius-sum(weekly-idx)
+               add dt-precip-sum(table-index)  to wk-precip-sum(weekly-idx)
+               move dt-humidity-last(table-index) to wk-humidity-last(weekly-idx)
+
+               if dt-celsius-min(table-index) < wk-celsius-min(weekly-idx)
+                   move dt-celsius-min(table-index) to wk-celsius-min(weekly-idx)
+               end-if
+
+               if dt-celsius-max(table-index) > wk-celsius-max(weekly-idx)
+                   move dt-celsius-max(table-index) to wk-celsius-max(weekly-idx)
+               end-if
+           end-if.
+
+
+       find-matching-weekly-entry.
+
+           add 1 to weekly-scan-index.
+
+           if wk-location(weekly-scan-index) = dt-location(table-index)
+              and wk-year(weekly-scan-index) = date-yyyymmdd(1:4)
+              and wk-week(weekly-scan-index) = week-number
+               move 'Y' to found-flag
+               set weekly-idx to weekly-scan-index
+           end-if.
+
+
+       print-daily-report.
+
+           display "=== daily weather summary ===".
+
+           perform print-one-daily-entry
+               varying table-index from 1 by 1
+               until table-index > daily-entry-count.
+
+
+       print-one-daily-entry.
+
+           compute report-celsius-avg rounded =
+               dt-celsius-sum(table-index) / dt-count(table-index).
+           move dt-celsius-min(table-index)  to report-celsius-min.
+           move dt-celsius-max(table-index)  to report-celsius-max.
+           move dt-precip-sum(table-index)   to report-precip-total.
+
+           perform set-humidity-trend-daily.
+
+           display function trim(dt-location(table-index)) " "
+                    dt-date(table-index)
+                    "  min/avg/max C: " report-celsius-min "/"
+                    report-celsius-avg "/" report-celsius-max
+                    "  precip: " report-precip-total
+                    "  humidity trend: " report-trend.
+
+
+       set-humidity-trend-daily.
+
+           if dt-humidity-last(table-index) > dt-humidity-first(table-index)
+               move "RISING"  to report-trend
+           else
+               if dt-humidity-last(table-index) < dt-humidity-first(table-index)
+                   move "FALLING" to report-trend
+               else
+                   move "STEADY"  to report-trend
+               end-if
+           end-if.
+
+
+       print-weekly-report.
+
+           display "=== weekly weather summary ===".
+
+           perform print-one-weekly-entry
+               varying weekly-idx from 1 by 1
+               until weekly-idx > weekly-entry-count.
+
+
+       print-one-weekly-entry.
+
+           compute report-celsius-avg rounded =
+               wk-celsius-sum(weekly-idx) / wk-count(weekly-idx).
+           move wk-celsius-min(weekly-idx)  to report-celsius-min.
+           move wk-celsius-max(weekly-idx)  to report-celsius-max.
+           move wk-precip-sum(weekly-idx)   to report-precip-total.
+
+           perform set-humidity-trend-weekly.
+
+           display function trim(wk-location(weekly-idx)) " "
+                    wk-year(weekly-idx) "-W" wk-week(weekly-idx)
+                    "  min/avg/max C: " report-celsius-min "/"
+                    report-celsius-avg "/" report-celsius-max
+                    "  precip: " report-precip-total
+                    "  humidity trend: " report-trend.
+
+
+       set-humidity-trend-weekly.
+
+           if wk-humidity-last(weekly-idx) > wk-humidity-first(weekly-idx)
+               move "RISING"  to report-trend
+           else
+               if wk-humidity-last(weekly-idx) < wk-humidity-first(weekly-idx)
+                   move "FALLING" to report-trend
+               else
+                   move "STEADY"  to report-trend
+               end-if
+           end-if.
+
+       end program weatherrpt.
